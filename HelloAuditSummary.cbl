@@ -0,0 +1,53 @@
+      ******************************************************************
+      * Program: HELLOAUD
+      * Purpose: Nightly batch step 3.  Reads the audit trail written
+      *          by every HELLO/HELLOBAT run and prints how many
+      *          interviews were logged, so the night shift has one
+      *          summary number instead of scrolling AUDITLOG by hand.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HELLOAUD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD AUDIT-LOG-FILE.
+           COPY WSAUDIT.
+       WORKING-STORAGE SECTION.
+       01 WS-AUDIT-STATUS       PIC XX.
+       01 WS-EOF-FLAG           PIC X VALUE "N".
+           88 WS-END-OF-AUDIT   VALUE "Y".
+       01 WS-AUDIT-COUNT        PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       PERFORM START-UP
+       PERFORM UNTIL WS-END-OF-AUDIT
+           PERFORM READ-AUDIT
+           IF NOT WS-END-OF-AUDIT
+               ADD 1 TO WS-AUDIT-COUNT
+           END-IF
+       END-PERFORM
+       PERFORM FINISH-UP
+       GOBACK.
+
+       START-UP.
+           DISPLAY "HELLOAUD - NIGHTLY AUDIT SUMMARY"
+           OPEN INPUT AUDIT-LOG-FILE.
+
+       READ-AUDIT.
+           READ AUDIT-LOG-FILE
+               AT END
+                   SET WS-END-OF-AUDIT TO TRUE
+           END-READ.
+
+       FINISH-UP.
+           CLOSE AUDIT-LOG-FILE
+           DISPLAY "TOTAL INTERVIEWS LOGGED: " WS-AUDIT-COUNT
+           MOVE 0 TO RETURN-CODE.
+
+       END PROGRAM HELLOAUD.

@@ -0,0 +1,35 @@
+//HELLOJOB JOB (ACCTNO),'NIGHTLY ROSTER LOAD',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Nightly batch: load the day's interview transactions, then   *
+//* roll up the reject report and audit summary as later steps,  *
+//* so the night shift watches one job instead of kicking off    *
+//* HELLOBAT/HELLOREJ/HELLOAUD by hand in order.                *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=HELLOBAT
+//STEPLIB  DD DSN=PROD.HELLO.LOADLIB,DISP=SHR
+//TRANSIN  DD DSN=PROD.HELLO.TRANS.DAILY,DISP=SHR
+//USERMSTR DD DSN=PROD.HELLO.USERMSTR,DISP=SHR
+//REJRPT   DD DSN=PROD.HELLO.REJRPT,DISP=(MOD,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDITLOG DD DSN=PROD.HELLO.AUDITLOG,DISP=(MOD,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* Reject report: HELLOBAT sets RC=0 for a clean run or RC=4    *
+//* when it rejected one or more transactions (see FINISH-UP),   *
+//* so this only skips STEP2 if STEP1 comes back worse than a    *
+//* normal reject count (RC > 4).                                *
+//*--------------------------------------------------------------*
+//STEP2    EXEC PGM=HELLOREJ,COND=(4,LT,STEP1)
+//STEPLIB  DD DSN=PROD.HELLO.LOADLIB,DISP=SHR
+//REJRPT   DD DSN=PROD.HELLO.REJRPT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* Audit summary: always runs so the night shift always gets a  *
+//* count, even when STEP1 or STEP2 flagged a problem.           *
+//*--------------------------------------------------------------*
+//STEP3    EXEC PGM=HELLOAUD,COND=EVEN
+//STEPLIB  DD DSN=PROD.HELLO.LOADLIB,DISP=SHR
+//AUDITLOG DD DSN=PROD.HELLO.AUDITLOG,DISP=SHR
+//SYSOUT   DD SYSOUT=*

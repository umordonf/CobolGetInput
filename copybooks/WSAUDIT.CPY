@@ -0,0 +1,8 @@
+      ******************************************************************
+      * WSAUDIT - AUDIT-LOG-FILE record.  One line per interview run:
+      * timestamp, operator userid, the WS-USER fields and WS-NEW-AGE.
+      * 150 chars covers the worst case (REJECTED, full 30-char
+      * WS-REJECT-REASON, no DELIMITED BY SPACE trimming available on
+      * that field) with headroom to spare.
+      ******************************************************************
+       01 AUDIT-LOG-RECORD        PIC X(150).

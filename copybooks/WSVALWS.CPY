@@ -0,0 +1,12 @@
+      ******************************************************************
+      * WSVALWS - working storage for age validation (see request for
+      * a reject/error report).  WS-AGE-MIN/WS-AGE-MAX are the
+      * configurable realistic range; anything outside it, or
+      * non-numeric, is rejected before CALC-DATA runs.
+      ******************************************************************
+       01 WS-AGE-MIN              PIC 9(2) VALUE 5.
+       01 WS-AGE-MAX              PIC 9(2) VALUE 95.
+       01 WS-VALID-FLAG           PIC X VALUE "Y".
+           88 WS-IS-VALID         VALUE "Y".
+           88 WS-IS-INVALID       VALUE "N".
+       01 WS-REJECT-REASON        PIC X(30) VALUE SPACES.

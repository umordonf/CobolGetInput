@@ -0,0 +1,16 @@
+      ******************************************************************
+      * WSMASTR - USER-MASTER-FILE record layout.
+      * Key is LAST NAME + FIRST NAME + HORIZON-YEARS so that the four
+      * age projections computed per interview (see WSHORIZN) each get
+      * their own record instead of overwriting one another.
+      ******************************************************************
+       01 MASTER-RECORD.
+           05 MR-KEY.
+               10 MR-LAST-NAME        PIC a(10).
+               10 MR-FIRST-NAME       PIC a(10).
+               10 MR-HORIZON-YEARS    PIC 9(2).
+           05 MR-FULL-NAME            PIC a(20).
+           05 MR-ORIGINAL-AGE         PIC 9(2).
+      *    Wide enough for the 30-year horizon on the oldest valid
+      *    age (WS-AGE-MAX 95 + 30 = 125) without wrapping.
+           05 MR-PROJECTED-AGE        PIC 9(3).

@@ -0,0 +1,18 @@
+      ******************************************************************
+      * WSHORIZN - the set of age-projection horizons (years out) that
+      * CALC-DATA/SHOW-DATA report on, plus a matching table to hold
+      * the age computed for each horizon.  Interviewers kept asking
+      * for horizons other than the old hardcoded WS-AGE-DELTA of 10,
+      * so this is table-driven instead of a single scalar.
+      ******************************************************************
+       01 WS-HORIZON-VALUES.
+           05 FILLER              PIC 9(2) VALUE 5.
+           05 FILLER              PIC 9(2) VALUE 10.
+           05 FILLER              PIC 9(2) VALUE 20.
+           05 FILLER              PIC 9(2) VALUE 30.
+       01 WS-HORIZON-TABLE REDEFINES WS-HORIZON-VALUES.
+           05 WS-HORIZON-YEARS    PIC 9(2) OCCURS 4 TIMES.
+       01 WS-HORIZON-COUNT        PIC 9  VALUE 4.
+       01 WS-HORIZON-IDX          PIC 9  VALUE 1.
+       01 WS-PROJECTIONS.
+           05 WS-PROJ-AGE         PIC 9(3) OCCURS 4 TIMES.

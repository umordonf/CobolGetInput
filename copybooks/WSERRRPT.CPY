@@ -0,0 +1,5 @@
+      ******************************************************************
+      * WSERRRPT - ERROR-REPORT-FILE record.  One line per WS-USER
+      * rejected by VALIDATE-DATA, with the reason it was rejected.
+      ******************************************************************
+       01 ERROR-REPORT-RECORD     PIC X(80).

@@ -0,0 +1,10 @@
+      ******************************************************************
+      * WSUSER - shared "user" record layout (interview intake).
+      * COPY'd into WORKING-STORAGE (or nested under a transaction
+      * record) by every program that captures or replays a WS-USER,
+      * so the field definitions cannot drift between programs.
+      ******************************************************************
+       01 WS-USER.
+           05 WS-FIRST-NAME    PIC a(10).
+           05 WS-LAST-NAME     PIC a(10).
+           05 WS-AGE           PIC 9(2).

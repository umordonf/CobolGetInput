@@ -0,0 +1,238 @@
+      ******************************************************************
+      * Program: HELLOBAT
+      * Purpose: Batch companion to HELLO.  Reads a transaction file of
+      *          WS-USER records (same first-name/last-name/age layout,
+      *          padded to 80 columns) so a whole roster can be loaded
+      *          overnight instead of one ACCEPT at a time.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HELLOBAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT USER-MASTER-FILE ASSIGN TO "USERMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MR-KEY
+               ALTERNATE RECORD KEY IS MR-LAST-NAME WITH DUPLICATES
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT ERROR-REPORT-FILE ASSIGN TO "REJRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRANSACTION-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 TRANSACTION-RECORD.
+           COPY WSUSER
+               REPLACING ==01 WS-USER==      BY ==05 TR-USER==
+                   ==05 WS-FIRST-NAME== BY ==09 WS-FIRST-NAME==
+                   ==05 WS-LAST-NAME==  BY ==09 WS-LAST-NAME==
+                   ==05 WS-AGE==        BY ==09 WS-AGE==.
+           05 FILLER               PIC X(58).
+       FD USER-MASTER-FILE.
+           COPY WSMASTR.
+       FD ERROR-REPORT-FILE.
+           COPY WSERRRPT.
+       FD AUDIT-LOG-FILE.
+           COPY WSAUDIT.
+       WORKING-STORAGE SECTION.
+           COPY WSUSER.
+           COPY WSHORIZN.
+           COPY WSVALWS.
+       01 WS-FULL-NAME          PIC a(20).
+       01 WS-NEW-AGE            PIC 9(3).
+       01 WS-TRANS-STATUS       PIC XX.
+       01 WS-MASTER-STATUS      PIC XX.
+       01 WS-ERROR-STATUS       PIC XX.
+       01 WS-AUDIT-STATUS       PIC XX.
+       01 WS-EOF-FLAG           PIC X VALUE "N".
+           88 WS-END-OF-TRANS   VALUE "Y".
+       01 WS-USERID             PIC X(20) VALUE SPACES.
+       01 WS-CURRENT-DATE       PIC X(21).
+       01 WS-AUDIT-RESULT       PIC X(8).
+       01 WS-AUDIT-AGE-TEXT     PIC X(3).
+       01 WS-RECORD-COUNT       PIC 9(5) VALUE 0.
+       01 WS-REJECT-COUNT       PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+      * Run all functions
+       PERFORM START-UP
+       PERFORM UNTIL WS-END-OF-TRANS
+           PERFORM READ-TRANSACTION
+           IF NOT WS-END-OF-TRANS
+               PERFORM GET-DATA
+               PERFORM VALIDATE-DATA
+               IF WS-IS-VALID
+                   PERFORM CALC-DATA
+                   PERFORM SHOW-DATA
+                   PERFORM WRITE-MASTER-RECORDS
+                   MOVE "VALID"    TO WS-AUDIT-RESULT
+                   MOVE WS-NEW-AGE TO WS-AUDIT-AGE-TEXT
+               ELSE
+                   MOVE "REJECTED" TO WS-AUDIT-RESULT
+                   MOVE "NA"       TO WS-AUDIT-AGE-TEXT
+               END-IF
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF
+       END-PERFORM
+       PERFORM FINISH-UP
+       GOBACK.
+
+      *Open the transaction file and the files it feeds
+       START-UP.
+           DISPLAY "HELLOBAT STARTING"
+           DISPLAY "USER" UPON ENVIRONMENT-NAME
+           ACCEPT WS-USERID FROM ENVIRONMENT-VALUE
+           OPEN INPUT TRANSACTION-FILE
+           OPEN I-O USER-MASTER-FILE
+           IF WS-MASTER-STATUS = "35"
+               OPEN OUTPUT USER-MASTER-FILE
+               CLOSE USER-MASTER-FILE
+               OPEN I-O USER-MASTER-FILE
+           END-IF
+           OPEN EXTEND ERROR-REPORT-FILE
+           IF WS-ERROR-STATUS = "35"
+               OPEN OUTPUT ERROR-REPORT-FILE
+           END-IF
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+      *Pull the next transaction into the shared WS-USER layout
+       READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   SET WS-END-OF-TRANS TO TRUE
+           END-READ.
+
+      *Move the transaction fields into WS-USER and build the full name
+       GET-DATA.
+           MOVE SPACE TO WS-USER WS-FULL-NAME
+           MOVE ZERO TO WS-NEW-AGE
+           MOVE CORRESPONDING TR-USER TO WS-USER
+           ADD 1 TO WS-RECORD-COUNT
+           STRING WS-FIRST-NAME OF WS-USER DELIMITED BY SPACE
+               SPACE DELIMITED BY SIZE
+               WS-LAST-NAME OF WS-USER DELIMITED BY SPACE
+               SPACE DELIMITED BY SIZE
+               INTO WS-FULL-NAME
+               ON OVERFLOW
+                   DISPLAY "SORRY, DATA WAS TRUNCATED"
+           END-STRING.
+
+      *Reject non-numeric or unrealistic ages before CALC-DATA runs
+       VALIDATE-DATA.
+           SET WS-IS-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+           IF WS-AGE OF WS-USER IS NOT NUMERIC
+               SET WS-IS-INVALID TO TRUE
+               MOVE "NON-NUMERIC AGE" TO WS-REJECT-REASON
+           ELSE
+               IF WS-AGE OF WS-USER < WS-AGE-MIN
+                  OR WS-AGE OF WS-USER > WS-AGE-MAX
+                   SET WS-IS-INVALID TO TRUE
+                   MOVE "AGE OUT OF RANGE" TO WS-REJECT-REASON
+               END-IF
+           END-IF
+           IF WS-IS-INVALID
+               PERFORM WRITE-REJECT-RECORD
+           END-IF.
+
+       WRITE-REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE SPACES TO ERROR-REPORT-RECORD
+           STRING WS-FIRST-NAME OF WS-USER DELIMITED BY SPACE
+               " " DELIMITED BY SIZE
+               WS-LAST-NAME OF WS-USER DELIMITED BY SPACE
+               " AGE=" DELIMITED BY SIZE
+               WS-AGE OF WS-USER DELIMITED BY SIZE
+               " REASON=" DELIMITED BY SIZE
+               WS-REJECT-REASON DELIMITED BY SIZE
+               INTO ERROR-REPORT-RECORD
+           END-STRING
+           WRITE ERROR-REPORT-RECORD.
+
+      *Project the age at each horizon in WSHORIZN
+       CALC-DATA.
+           PERFORM VARYING WS-HORIZON-IDX FROM 1 BY 1
+                   UNTIL WS-HORIZON-IDX > WS-HORIZON-COUNT
+               COMPUTE WS-PROJ-AGE (WS-HORIZON-IDX) =
+                   WS-AGE OF WS-USER + WS-HORIZON-YEARS (WS-HORIZON-IDX)
+           END-PERFORM
+           MOVE WS-PROJ-AGE (2) TO WS-NEW-AGE.
+
+       SHOW-DATA.
+           DISPLAY "WELCOME " WS-FULL-NAME
+           PERFORM VARYING WS-HORIZON-IDX FROM 1 BY 1
+                   UNTIL WS-HORIZON-IDX > WS-HORIZON-COUNT
+               DISPLAY "  IN " WS-HORIZON-YEARS (WS-HORIZON-IDX)
+                   " YEARS YOU WILL BE: " WS-PROJ-AGE (WS-HORIZON-IDX)
+           END-PERFORM.
+
+      *One master record per horizon, keyed by name + horizon
+       WRITE-MASTER-RECORDS.
+           PERFORM VARYING WS-HORIZON-IDX FROM 1 BY 1
+                   UNTIL WS-HORIZON-IDX > WS-HORIZON-COUNT
+               MOVE WS-LAST-NAME OF WS-USER  TO MR-LAST-NAME
+               MOVE WS-FIRST-NAME OF WS-USER TO MR-FIRST-NAME
+               MOVE WS-HORIZON-YEARS (WS-HORIZON-IDX)
+                   TO MR-HORIZON-YEARS
+               MOVE WS-FULL-NAME             TO MR-FULL-NAME
+               MOVE WS-AGE OF WS-USER        TO MR-ORIGINAL-AGE
+               MOVE WS-PROJ-AGE (WS-HORIZON-IDX) TO MR-PROJECTED-AGE
+               WRITE MASTER-RECORD
+               IF WS-MASTER-STATUS = "22"
+                   REWRITE MASTER-RECORD
+               END-IF
+           END-PERFORM.
+
+      *Append one line to the audit trail for this transaction,
+      *valid or rejected, matching HELLO's interactive audit format
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           STRING WS-CURRENT-DATE (1:8) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-CURRENT-DATE (9:6) DELIMITED BY SIZE
+               " USER=" DELIMITED BY SIZE
+               WS-USERID DELIMITED BY SIZE
+               " NAME=" DELIMITED BY SIZE
+               WS-FULL-NAME DELIMITED BY SIZE
+               " AGE=" DELIMITED BY SIZE
+               WS-AGE OF WS-USER DELIMITED BY SIZE
+               " RESULT=" DELIMITED BY SIZE
+               WS-AUDIT-RESULT DELIMITED BY SPACE
+               " NEWAGE=" DELIMITED BY SIZE
+               WS-AUDIT-AGE-TEXT DELIMITED BY SIZE
+               " REASON=" DELIMITED BY SIZE
+               WS-REJECT-REASON DELIMITED BY SIZE
+               INTO AUDIT-LOG-RECORD
+           END-STRING
+           WRITE AUDIT-LOG-RECORD.
+
+      *RETURN-CODE is a severity bucket (0 = clean run, 4 = one or
+      *more transactions rejected), not the raw count, so STEP2 in
+      *HELLOJOB can test it with COND=(4,LT,STEP1).
+       FINISH-UP.
+           CLOSE TRANSACTION-FILE
+           CLOSE USER-MASTER-FILE
+           CLOSE ERROR-REPORT-FILE
+           CLOSE AUDIT-LOG-FILE
+           DISPLAY "HELLOBAT DONE. RECORDS READ: " WS-RECORD-COUNT
+           DISPLAY "RECORDS REJECTED: " WS-REJECT-COUNT
+           IF WS-REJECT-COUNT = 0
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+       END PROGRAM HELLOBAT.

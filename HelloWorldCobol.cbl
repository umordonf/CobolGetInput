@@ -6,31 +6,72 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Roster of every interview ever captured, keyed by name so
+      *    it can be re-read later instead of thrown away at GOBACK.
+           SELECT USER-MASTER-FILE ASSIGN TO "USERMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MR-KEY
+               ALTERNATE RECORD KEY IS MR-LAST-NAME WITH DUPLICATES
+               FILE STATUS IS WS-MASTER-STATUS.
+      *    Rejected interviews (bad ages) land here instead of
+      *    flowing into CALC-DATA.
+           SELECT ERROR-REPORT-FILE ASSIGN TO "REJRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-STATUS.
+      *    Who ran HELLO, when, and what they typed in - so a
+      *    complaint about a wrong WS-NEW-AGE can be reconciled.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD USER-MASTER-FILE.
+           COPY WSMASTR.
+       FD ERROR-REPORT-FILE.
+           COPY WSERRRPT.
+       FD AUDIT-LOG-FILE.
+           COPY WSAUDIT.
        WORKING-STORAGE SECTION.
 *     * A record that describes a user
-       01 WS-USER.
-           05 WS-FIRST-NAME    PIC a(10).
-           05 WS-LAST-NAME     PIC a(10).
-           05 WS-AGE           PIC 9(2).
+           COPY WSUSER.
+           COPY WSVALWS.
+           COPY WSHORIZN.
        01 WS-FULL-NAME         PIC a(20).
-       01 WS-CLOSE             PIC a(1).
-       01 WS-NEW-AGE           PIC 9(2).
-       01 WS-AGE-DELTA         PIC 9(2) VALUE 10.
+       01 WS-NEW-AGE           PIC 9(3).
+       01 WS-MASTER-STATUS     PIC XX.
+       01 WS-ERROR-STATUS      PIC XX.
+       01 WS-AUDIT-STATUS      PIC XX.
+       01 WS-USERID            PIC X(20) VALUE SPACES.
+       01 WS-CURRENT-DATE      PIC X(21).
+       01 WS-AUDIT-RESULT      PIC X(8).
+       01 WS-AUDIT-AGE-TEXT    PIC X(3).
+       01 WS-CONTINUE          PIC a(1) VALUE "Y".
+           88 WS-KEEP-GOING    VALUE "Y" "y".
 
        PROCEDURE DIVISION.
-      * Run all functions
+      * Run all functions, one interview per pass, until the
+      * operator says there is no one left to process
        PERFORM START-UP
-       PERFORM GET-DATA
-       PERFORM CALC-DATA
-       PERFORM SHOW-DATA
-       PERFORM FINISH-UP
+       PERFORM WITH TEST AFTER UNTIL NOT WS-KEEP-GOING
+           PERFORM GET-DATA
+           PERFORM VALIDATE-DATA
+           IF WS-IS-VALID
+               PERFORM CALC-DATA
+               PERFORM SHOW-DATA
+           END-IF
+           PERFORM FINISH-UP
+       END-PERFORM
+       PERFORM CLOSE-UP
        GOBACK.
 
       *A paragraph to get use input
        GET-DATA.
            MOVE SPACE TO WS-USER WS-FULL-NAME
+           MOVE ZERO TO WS-NEW-AGE
            DISPLAY "What is your first name?"
            ACCEPT WS-FIRST-NAME OF WS-USER
            DISPLAY "WHAT IS YOUR LAST NAME?"
@@ -49,17 +90,135 @@
       *just an opener to remind myself
        START-UP.
            DISPLAY "Hello World".
+           DISPLAY "USER" UPON ENVIRONMENT-NAME
+           ACCEPT WS-USERID FROM ENVIRONMENT-VALUE
+           OPEN I-O USER-MASTER-FILE
+           IF WS-MASTER-STATUS = "35"
+               OPEN OUTPUT USER-MASTER-FILE
+               CLOSE USER-MASTER-FILE
+               OPEN I-O USER-MASTER-FILE
+           END-IF
+           OPEN EXTEND ERROR-REPORT-FILE
+           IF WS-ERROR-STATUS = "35"
+               OPEN OUTPUT ERROR-REPORT-FILE
+           END-IF
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
 
+      *Reject non-numeric or unrealistic ages before CALC-DATA runs
+       VALIDATE-DATA.
+           SET WS-IS-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+           IF WS-AGE OF WS-USER IS NOT NUMERIC
+               SET WS-IS-INVALID TO TRUE
+               MOVE "NON-NUMERIC AGE" TO WS-REJECT-REASON
+           ELSE
+               IF WS-AGE OF WS-USER < WS-AGE-MIN
+                  OR WS-AGE OF WS-USER > WS-AGE-MAX
+                   SET WS-IS-INVALID TO TRUE
+                   MOVE "AGE OUT OF RANGE" TO WS-REJECT-REASON
+               END-IF
+           END-IF
+           IF WS-IS-INVALID
+               PERFORM WRITE-REJECT-RECORD
+           END-IF.
+
+       WRITE-REJECT-RECORD.
+           MOVE SPACES TO ERROR-REPORT-RECORD
+           STRING WS-FIRST-NAME OF WS-USER DELIMITED BY SPACE
+               " " DELIMITED BY SIZE
+               WS-LAST-NAME OF WS-USER DELIMITED BY SPACE
+               " AGE=" DELIMITED BY SIZE
+               WS-AGE OF WS-USER DELIMITED BY SIZE
+               " REASON=" DELIMITED BY SIZE
+               WS-REJECT-REASON DELIMITED BY SIZE
+               INTO ERROR-REPORT-RECORD
+           END-STRING
+           WRITE ERROR-REPORT-RECORD
+           DISPLAY "RECORD REJECTED: " WS-REJECT-REASON.
+
+      *Project the age at each horizon in WSHORIZN (5/10/20/30 years)
        CALC-DATA.
-           add ws-age-delta ws-age of ws-user to WS-NEW-AGE.
+           PERFORM VARYING WS-HORIZON-IDX FROM 1 BY 1
+                   UNTIL WS-HORIZON-IDX > WS-HORIZON-COUNT
+               COMPUTE WS-PROJ-AGE (WS-HORIZON-IDX) =
+                   WS-AGE OF WS-USER + WS-HORIZON-YEARS (WS-HORIZON-IDX)
+           END-PERFORM
+      *    Keep the classic ten-year figure for the audit trail
+           MOVE WS-PROJ-AGE (2) TO WS-NEW-AGE.
 
        SHOW-DATA.
-           DISPLAY "WELCOME " WS-FULL-NAME "IN TEN YEARS YOU WILL BE: "
-           WS-NEW-AGE.
+           DISPLAY "WELCOME " WS-FULL-NAME
+           PERFORM VARYING WS-HORIZON-IDX FROM 1 BY 1
+                   UNTIL WS-HORIZON-IDX > WS-HORIZON-COUNT
+               DISPLAY "  IN " WS-HORIZON-YEARS (WS-HORIZON-IDX)
+                   " YEARS YOU WILL BE: " WS-PROJ-AGE (WS-HORIZON-IDX)
+           END-PERFORM.
+
+      *Save this interview to the roster before we forget it -
+      *one master record per horizon so none of the four projections
+      *overwrite each other.
+       WRITE-MASTER-RECORD.
+           PERFORM VARYING WS-HORIZON-IDX FROM 1 BY 1
+                   UNTIL WS-HORIZON-IDX > WS-HORIZON-COUNT
+               MOVE WS-LAST-NAME OF WS-USER  TO MR-LAST-NAME
+               MOVE WS-FIRST-NAME OF WS-USER TO MR-FIRST-NAME
+               MOVE WS-HORIZON-YEARS (WS-HORIZON-IDX)
+                   TO MR-HORIZON-YEARS
+               MOVE WS-FULL-NAME             TO MR-FULL-NAME
+               MOVE WS-AGE OF WS-USER        TO MR-ORIGINAL-AGE
+               MOVE WS-PROJ-AGE (WS-HORIZON-IDX) TO MR-PROJECTED-AGE
+               WRITE MASTER-RECORD
+               IF WS-MASTER-STATUS = "22"
+                   REWRITE MASTER-RECORD
+               END-IF
+           END-PERFORM.
 
        FINISH-UP.
-           DISPLAY "STRIKE ANY KEY TO CONTINUE".
-           ACCEPT WS-CLOSE
+           IF WS-IS-VALID
+               PERFORM WRITE-MASTER-RECORD
+               MOVE "VALID"    TO WS-AUDIT-RESULT
+               MOVE WS-NEW-AGE TO WS-AUDIT-AGE-TEXT
+           ELSE
+               MOVE "REJECTED" TO WS-AUDIT-RESULT
+               MOVE "NA"       TO WS-AUDIT-AGE-TEXT
+           END-IF
+           PERFORM WRITE-AUDIT-RECORD
+           DISPLAY "PROCESS ANOTHER INTERVIEW? (Y/N)"
+           ACCEPT WS-CONTINUE.
+
+      *One line per run, valid or rejected: timestamp, operator, what
+      *was typed in, and (for a reject) why - so a rejected interview
+      *leaves a trail too instead of nothing at all.
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           STRING WS-CURRENT-DATE (1:8) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-CURRENT-DATE (9:6) DELIMITED BY SIZE
+               " USER=" DELIMITED BY SIZE
+               WS-USERID DELIMITED BY SIZE
+               " NAME=" DELIMITED BY SIZE
+               WS-FULL-NAME DELIMITED BY SIZE
+               " AGE=" DELIMITED BY SIZE
+               WS-AGE OF WS-USER DELIMITED BY SIZE
+               " RESULT=" DELIMITED BY SIZE
+               WS-AUDIT-RESULT DELIMITED BY SPACE
+               " NEWAGE=" DELIMITED BY SIZE
+               WS-AUDIT-AGE-TEXT DELIMITED BY SIZE
+               " REASON=" DELIMITED BY SIZE
+               WS-REJECT-REASON DELIMITED BY SIZE
+               INTO AUDIT-LOG-RECORD
+           END-STRING
+           WRITE AUDIT-LOG-RECORD.
+
+      *Runs once, after the last interview, not after every one
+       CLOSE-UP.
+           CLOSE USER-MASTER-FILE
+           CLOSE ERROR-REPORT-FILE
+           CLOSE AUDIT-LOG-FILE
            DISPLAY "GOOD BYE".
 
 

@@ -0,0 +1,61 @@
+      ******************************************************************
+      * Program: HELLOREJ
+      * Purpose: Nightly batch step 2.  Reads the reject/error report
+      *          written by HELLOBAT's VALIDATE-DATA and prints a
+      *          count, so the reject report doesn't need a person to
+      *          remember to go open REJRPT by hand.  RETURN-CODE is
+      *          set to a severity bucket (0 = no rejects, 4 = one or
+      *          more rejects) rather than the raw count, since the
+      *          count itself is already in the DISPLAY output.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HELLOREJ.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-REPORT-FILE ASSIGN TO "REJRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ERROR-REPORT-FILE.
+           COPY WSERRRPT.
+       WORKING-STORAGE SECTION.
+       01 WS-ERROR-STATUS      PIC XX.
+       01 WS-EOF-FLAG          PIC X VALUE "N".
+           88 WS-END-OF-REPORT VALUE "Y".
+       01 WS-REJECT-COUNT      PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+       PERFORM START-UP
+       PERFORM UNTIL WS-END-OF-REPORT
+           PERFORM READ-REJECT
+           IF NOT WS-END-OF-REPORT
+               ADD 1 TO WS-REJECT-COUNT
+               DISPLAY ERROR-REPORT-RECORD
+           END-IF
+       END-PERFORM
+       PERFORM FINISH-UP
+       GOBACK.
+
+       START-UP.
+           DISPLAY "HELLOREJ - NIGHTLY REJECT REPORT"
+           OPEN INPUT ERROR-REPORT-FILE.
+
+       READ-REJECT.
+           READ ERROR-REPORT-FILE
+               AT END
+                   SET WS-END-OF-REPORT TO TRUE
+           END-READ.
+
+       FINISH-UP.
+           CLOSE ERROR-REPORT-FILE
+           DISPLAY "TOTAL REJECTS: " WS-REJECT-COUNT
+           IF WS-REJECT-COUNT = 0
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+       END PROGRAM HELLOREJ.

@@ -0,0 +1,92 @@
+      ******************************************************************
+      * Program: HELLOLKP
+      * Purpose: Companion to HELLO.  Instead of re-interviewing
+      *          someone from scratch, look their stored projections
+      *          back up out of USER-MASTER-FILE by last name.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HELLOLKP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-MASTER-FILE ASSIGN TO "USERMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MR-KEY
+               ALTERNATE RECORD KEY IS MR-LAST-NAME WITH DUPLICATES
+               FILE STATUS IS WS-MASTER-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD USER-MASTER-FILE.
+           COPY WSMASTR.
+       WORKING-STORAGE SECTION.
+       01 WS-SEARCH-LAST-NAME  PIC a(10).
+       01 WS-MASTER-STATUS     PIC XX.
+       01 WS-FOUND-ANY         PIC X VALUE "N".
+           88 WS-FOUND         VALUE "Y".
+       01 WS-CONTINUE          PIC a(1) VALUE "Y".
+           88 WS-KEEP-GOING    VALUE "Y" "y".
+       01 WS-PREV-FULL-NAME    PIC a(20) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      * Run all functions
+       PERFORM START-UP
+       PERFORM WITH TEST AFTER UNTIL NOT WS-KEEP-GOING
+           PERFORM GET-DATA
+           PERFORM SHOW-DATA
+           DISPLAY "LOOK UP ANOTHER LAST NAME? (Y/N)"
+           ACCEPT WS-CONTINUE
+       END-PERFORM
+       PERFORM FINISH-UP
+       GOBACK.
+
+       START-UP.
+           DISPLAY "HELLO LOOKUP"
+           OPEN INPUT USER-MASTER-FILE.
+
+      *A paragraph to get the operator's search key
+       GET-DATA.
+           MOVE SPACE TO WS-SEARCH-LAST-NAME
+           DISPLAY "WHAT IS THE LAST NAME TO LOOK UP?"
+           ACCEPT WS-SEARCH-LAST-NAME.
+
+      *Read every stored horizon for the matching last name and
+      *re-display it the way SHOW-DATA in HELLO does
+       SHOW-DATA.
+           MOVE "N" TO WS-FOUND-ANY
+           MOVE SPACES TO WS-PREV-FULL-NAME
+           MOVE WS-SEARCH-LAST-NAME TO MR-LAST-NAME
+           START USER-MASTER-FILE KEY IS = MR-LAST-NAME
+               INVALID KEY
+                   DISPLAY "NO RECORD FOUND FOR " WS-SEARCH-LAST-NAME
+           END-START
+           IF WS-MASTER-STATUS = "00"
+               PERFORM READ-MATCHES UNTIL WS-MASTER-STATUS NOT = "00"
+                       OR MR-LAST-NAME NOT = WS-SEARCH-LAST-NAME
+               IF NOT WS-FOUND
+                   DISPLAY "NO RECORD FOUND FOR " WS-SEARCH-LAST-NAME
+               END-IF
+           END-IF.
+
+       READ-MATCHES.
+           READ USER-MASTER-FILE NEXT
+               AT END
+                   MOVE "10" TO WS-MASTER-STATUS
+               NOT AT END
+                   IF MR-LAST-NAME = WS-SEARCH-LAST-NAME
+                       SET WS-FOUND TO TRUE
+                       IF MR-FULL-NAME NOT = WS-PREV-FULL-NAME
+                           DISPLAY "WELCOME " MR-FULL-NAME
+                           MOVE MR-FULL-NAME TO WS-PREV-FULL-NAME
+                       END-IF
+                       DISPLAY "  IN " MR-HORIZON-YEARS
+                           " YEARS YOU WILL BE: " MR-PROJECTED-AGE
+                   END-IF
+           END-READ.
+
+       FINISH-UP.
+           CLOSE USER-MASTER-FILE
+           DISPLAY "GOOD BYE".
+
+       END PROGRAM HELLOLKP.

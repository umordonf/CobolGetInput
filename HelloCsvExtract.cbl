@@ -0,0 +1,97 @@
+      ******************************************************************
+      * Program: HELLOCSV
+      * Purpose: Read every stored USER-MASTER-FILE record and write a
+      *          comma-delimited extract, with a header row, so the
+      *          projections can be handed to HR as a spreadsheet
+      *          instead of retyped from DISPLAY output.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HELLOCSV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-MASTER-FILE ASSIGN TO "USERMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MR-KEY
+               ALTERNATE RECORD KEY IS MR-LAST-NAME WITH DUPLICATES
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT CSV-FILE ASSIGN TO "ROSTER.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD USER-MASTER-FILE.
+           COPY WSMASTR.
+       FD CSV-FILE.
+       01 CSV-RECORD               PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-MASTER-STATUS         PIC XX.
+       01 WS-CSV-STATUS            PIC XX.
+       01 WS-EOF-FLAG              PIC X VALUE "N".
+           88 WS-END-OF-MASTER     VALUE "Y".
+       01 WS-CSV-LAST-NAME         PIC X(10).
+       01 WS-CSV-FIRST-NAME        PIC X(10).
+       01 WS-CSV-ORIGINAL-AGE      PIC 9(2).
+       01 WS-CSV-PROJECTED-AGE     PIC 9(3).
+       01 WS-CSV-HORIZON-YEARS     PIC 9(2).
+       01 WS-RECORD-COUNT          PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+      * Run all functions
+       PERFORM START-UP
+       PERFORM WRITE-HEADER
+       PERFORM UNTIL WS-END-OF-MASTER
+           PERFORM READ-MASTER
+           IF NOT WS-END-OF-MASTER
+               PERFORM WRITE-CSV-LINE
+           END-IF
+       END-PERFORM
+       PERFORM FINISH-UP
+       GOBACK.
+
+       START-UP.
+           DISPLAY "HELLOCSV STARTING"
+           OPEN INPUT USER-MASTER-FILE
+           OPEN OUTPUT CSV-FILE.
+
+       WRITE-HEADER.
+           MOVE "LAST NAME,FIRST NAME,ORIGINAL AGE,PROJECTED AGE,HORIZ
+      -    "ON YEARS" TO CSV-RECORD
+           WRITE CSV-RECORD.
+
+       READ-MASTER.
+           READ USER-MASTER-FILE NEXT
+               AT END
+                   SET WS-END-OF-MASTER TO TRUE
+           END-READ.
+
+      *Build one comma-delimited line per stored projection
+       WRITE-CSV-LINE.
+           ADD 1 TO WS-RECORD-COUNT
+           MOVE MR-LAST-NAME       TO WS-CSV-LAST-NAME
+           MOVE MR-FIRST-NAME      TO WS-CSV-FIRST-NAME
+           MOVE MR-ORIGINAL-AGE    TO WS-CSV-ORIGINAL-AGE
+           MOVE MR-PROJECTED-AGE   TO WS-CSV-PROJECTED-AGE
+           MOVE MR-HORIZON-YEARS   TO WS-CSV-HORIZON-YEARS
+           MOVE SPACES TO CSV-RECORD
+           STRING WS-CSV-LAST-NAME DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               WS-CSV-FIRST-NAME DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               WS-CSV-ORIGINAL-AGE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-CSV-PROJECTED-AGE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-CSV-HORIZON-YEARS DELIMITED BY SIZE
+               INTO CSV-RECORD
+           END-STRING
+           WRITE CSV-RECORD.
+
+       FINISH-UP.
+           CLOSE USER-MASTER-FILE
+           CLOSE CSV-FILE
+           DISPLAY "HELLOCSV DONE. RECORDS WRITTEN: " WS-RECORD-COUNT.
+
+       END PROGRAM HELLOCSV.
